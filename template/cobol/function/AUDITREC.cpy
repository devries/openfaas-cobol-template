@@ -0,0 +1,11 @@
+000100*---------------------------------------------------------------*
+000110* AUDITREC - SHARED RECORD LAYOUT FOR THE AUDITLOG SEQUENTIAL   *
+000120* FILE.  COPIED INTO HANDLER (THE PRODUCER) AND GREETRPT (THE  *
+000130* CONSUMER) SO THE TWO PROGRAMS CANNOT DRIFT OUT OF AGREEMENT   *
+000140* ON THE PHYSICAL RECORD LAYOUT.                                *
+000150*---------------------------------------------------------------*
+000160 01  AUDIT-RECORD.
+000170     05  AUD-TIMESTAMP           PIC X(21).
+000180     05  AUD-EMPLOYEE-ID         PIC X(08).
+000190     05  AUD-GREETING-TEXT       PIC X(51).
+000200     05  AUD-FALLBACK-FLAG       PIC X(01).

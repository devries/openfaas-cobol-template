@@ -0,0 +1,338 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. GREETRPT.
+000120 AUTHOR. D-SHIFT-APPLICATIONS.
+000130 INSTALLATION. CORPORATE-FACILITIES-IT.
+000140 DATE-WRITTEN. 05/25/2022.
+000150 DATE-COMPILED.
+000160*---------------------------------------------------------------*
+000170* GREETRPT                                                     *
+000180* END-OF-DAY RECONCILIATION REPORT FOR THE LOBBY GREETING       *
+000190* KIOSK.  READS THE HANDLER AUDIT TRAIL (AUDITLOG) AND THE      *
+000200* DAY'S ACCESS-CONTROL BADGE-SWIPE EXTRACT (ACCSWIPE) AND       *
+000210* PRODUCES A SUMMARY REPORT (RPTOUT) OF TOTAL GREETINGS,        *
+000220* "HELLO WORLD" FALLBACKS, AND ANY SHORTFALL AGAINST THE DAY'S  *
+000230* BADGE SWIPES, SO A SILENTLY-FAILING KIOSK DOES NOT GO         *
+000240* UNNOTICED.                                                    *
+000250*---------------------------------------------------------------*
+000260* MODIFICATION HISTORY.
+000270*   05/25/2022  RMK  ORIGINAL PROGRAM.
+000280*   08/09/2026  RMK  SWIPE TOTALS ARE NOW TALLIED FROM ACCSWIPE
+000290*                    ALONE, INDEPENDENT OF AUDITLOG, AND STILL
+000300*                    PRINTED WHEN AUDITLOG IS MISSING, SO A
+000310*                    SILENTLY-FAILING KIOSK SHOWS SWIPE VOLUME
+000320*                    INSTEAD OF A BLANK RECONCILIATION SECTION.
+000330*---------------------------------------------------------------*
+000340
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. GENERIC-LINUX.
+000380 OBJECT-COMPUTER. GENERIC-LINUX.
+000390
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS GRT-AUDIT-STATUS.
+000450
+000460     SELECT SWIPE-FILE ASSIGN TO "ACCSWIPE"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS GRT-SWIPE-STATUS.
+000490
+000500     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS GRT-REPORT-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560*---------------------------------------------------------------*
+000570* AUDIT TRAIL WRITTEN BY HANDLER - ONE RECORD PER GREETING.     *
+000580*---------------------------------------------------------------*
+000590 FD  AUDIT-FILE.
+000600     COPY AUDITREC.
+000610
+000620*---------------------------------------------------------------*
+000630* DAILY BADGE-SWIPE EXTRACT FROM THE ACCESS-CONTROL SYSTEM -    *
+000640* ONE RECORD PER LOBBY DOOR SWIPE.                              *
+000650*---------------------------------------------------------------*
+000660 FD  SWIPE-FILE.
+000670 01  SWIPE-RECORD.
+000680     05  SWP-TIMESTAMP           PIC X(21).
+000690     05  SWP-EMPLOYEE-ID         PIC X(08).
+000700     05  FILLER                  PIC X(41).
+000710
+000720*---------------------------------------------------------------*
+000730* SUMMARY REPORT - ONE HEADING BLOCK, WRITTEN ONCE.             *
+000740*---------------------------------------------------------------*
+000750 FD  REPORT-FILE.
+000760 01  REPORT-LINE                 PIC X(80).
+000770
+000780 WORKING-STORAGE SECTION.
+000790 77  GRT-AUDIT-STATUS             PIC X(02) VALUE "00".
+000800     88  GRT-AUDIT-EOF                      VALUE "10".
+000810     88  GRT-AUDIT-NOT-FOUND                VALUE "35".
+000820 77  GRT-SWIPE-STATUS             PIC X(02) VALUE "00".
+000830     88  GRT-SWIPE-EOF                      VALUE "10".
+000840     88  GRT-SWIPE-NOT-FOUND                VALUE "35".
+000850 77  GRT-REPORT-STATUS            PIC X(02) VALUE "00".
+000860
+000870 77  GRT-TOTAL-GREETINGS          PIC 9(08) VALUE ZERO.
+000880 77  GRT-TOTAL-FALLBACKS          PIC 9(08) VALUE ZERO.
+000890 77  GRT-TOTAL-SWIPES             PIC 9(08) VALUE ZERO.
+000900 77  GRT-SWIPES-NOT-GREETED       PIC 9(08) VALUE ZERO.
+000910 77  GRT-AUDIT-FILE-PRESENT-SW    PIC X(01) VALUE "N".
+000920     88  GRT-AUDIT-FILE-PRESENT             VALUE "Y".
+000930 77  GRT-SWIPE-FILE-PRESENT-SW    PIC X(01) VALUE "N".
+000940     88  GRT-SWIPE-FILE-PRESENT             VALUE "Y".
+000950 77  GRT-MATCH-FOUND-SW           PIC X(01) VALUE "N".
+000960     88  GRT-MATCH-FOUND                    VALUE "Y".
+000970
+000980 01  GRT-REPORT-HEADING.
+000990     05  FILLER                  PIC X(40)
+001000         VALUE "LOBBY GREETING KIOSK - DAILY".
+001010     05  FILLER                  PIC X(40)
+001020         VALUE " RECONCILIATION REPORT".
+001030
+001040 01  GRT-REPORT-TOTALS-LINE.
+001050     05  FILLER                  PIC X(28)
+001060         VALUE "TOTAL GREETINGS ISSUED. . .".
+001070     05  RPT-TOTAL-GREETINGS     PIC ZZZ,ZZ9.
+001080     05  FILLER                 PIC X(44) VALUE SPACE.
+001090
+001100 01  GRT-REPORT-FALLBACK-LINE.
+001110     05  FILLER                  PIC X(28)
+001120         VALUE "HELLO WORLD FALLBACKS . . .".
+001130     05  RPT-TOTAL-FALLBACKS     PIC ZZZ,ZZ9.
+001140     05  FILLER                 PIC X(44) VALUE SPACE.
+001150
+001160 01  GRT-REPORT-SWIPES-LINE.
+001170     05  FILLER                  PIC X(28)
+001180         VALUE "BADGE SWIPES TODAY . . . . .".
+001190     05  RPT-TOTAL-SWIPES        PIC ZZZ,ZZ9.
+001200     05  FILLER                 PIC X(44) VALUE SPACE.
+001210
+001220 01  GRT-REPORT-SHORTFALL-LINE.
+001230     05  FILLER                  PIC X(28)
+001240         VALUE "SWIPES WITH NO GREETING. . .".
+001250     05  RPT-SWIPES-NOT-GREETED  PIC ZZZ,ZZ9.
+001260     05  FILLER                 PIC X(44) VALUE SPACE.
+001270
+001280 01  GRT-REPORT-NO-SWIPE-LINE.
+001290     05  FILLER                  PIC X(40)
+001300         VALUE "NO ACCESS-CONTROL EXTRACT (ACCSWIPE)".
+001310     05  FILLER                  PIC X(40)
+001320         VALUE " FOUND FOR TODAY".
+001330
+001340 01  GRT-REPORT-NO-AUDIT-LINE.
+001350     05  FILLER                  PIC X(40)
+001360         VALUE "NO AUDIT TRAIL (AUDITLOG) FOUND FOR".
+001370     05  FILLER                  PIC X(40)
+001380         VALUE " TODAY - GREETING TOTALS UNAVAILABLE".
+
+001390 01  GRT-REPORT-NO-RECON-LINE.
+001400     05  FILLER                  PIC X(28)
+001410         VALUE "SWIPES WITH NO GREETING. . .".
+001420     05  FILLER                  PIC X(52)
+001430         VALUE "N/A - NO AUDIT TRAIL TO RECONCILE AGAINST".
+001440
+001450 PROCEDURE DIVISION.
+001460*=================================================================
+001470* 0000-MAINLINE.                                                  
+001480*=================================================================
+001490 0000-MAINLINE.
+001500     PERFORM 1000-INITIALIZE
+001510         THRU 1000-INITIALIZE-EXIT.
+001520     PERFORM 2000-SUMMARIZE-AUDIT-TRAIL
+001530         THRU 2000-SUMMARIZE-AUDIT-TRAIL-EXIT.
+001540     PERFORM 3000-RECONCILE-AGAINST-SWIPES
+001550         THRU 3000-RECONCILE-AGAINST-SWIPES-EXIT.
+001560     PERFORM 4000-WRITE-REPORT
+001570         THRU 4000-WRITE-REPORT-EXIT.
+001580     PERFORM 9000-TERMINATE
+001590         THRU 9000-TERMINATE-EXIT.
+001600     STOP RUN.
+001610
+001620*=================================================================
+001630* 1000-INITIALIZE.                                                
+001640*=================================================================
+001650 1000-INITIALIZE.
+001660     OPEN INPUT AUDIT-FILE.
+001670     IF GRT-AUDIT-NOT-FOUND
+001680         CLOSE AUDIT-FILE
+001690     ELSE
+001700         SET GRT-AUDIT-FILE-PRESENT TO TRUE
+001710     END-IF.
+001720     OPEN OUTPUT REPORT-FILE.
+001730     OPEN INPUT SWIPE-FILE.
+001740     IF GRT-SWIPE-NOT-FOUND
+001750         CLOSE SWIPE-FILE
+001760     ELSE
+001770         SET GRT-SWIPE-FILE-PRESENT TO TRUE
+001780     END-IF.
+001790 1000-INITIALIZE-EXIT.
+001800     EXIT.
+001810
+001820*=================================================================
+001830* 2000-SUMMARIZE-AUDIT-TRAIL - COUNT TOTAL GREETINGS ISSUED AND
+001840* HOW MANY OF THOSE WERE THE GENERIC "HELLO WORLD" FALLBACK.  IF
+001850* THE AUDIT TRAIL ITSELF IS MISSING FOR THE DAY, THERE IS NOTHING
+001860* TO SUMMARIZE OR RECONCILE AGAINST, SO THIS IS SKIPPED ENTIRELY.
+001870*=================================================================
+001880 2000-SUMMARIZE-AUDIT-TRAIL.
+001890     IF NOT GRT-AUDIT-FILE-PRESENT
+001900         GO TO 2000-SUMMARIZE-AUDIT-TRAIL-EXIT
+001910     END-IF.
+001920     PERFORM 2100-READ-AUDIT-RECORD
+001930         THRU 2100-READ-AUDIT-RECORD-EXIT.
+001940     PERFORM 2200-TALLY-AUDIT-RECORD
+001950         THRU 2200-TALLY-AUDIT-RECORD-EXIT
+001960         UNTIL GRT-AUDIT-EOF.
+001970     CLOSE AUDIT-FILE.
+001980 2000-SUMMARIZE-AUDIT-TRAIL-EXIT.
+001990     EXIT.
+002000
+002010 2100-READ-AUDIT-RECORD.
+002020     READ AUDIT-FILE
+002030         AT END
+002040             MOVE "10" TO GRT-AUDIT-STATUS
+002050     END-READ.
+002060 2100-READ-AUDIT-RECORD-EXIT.
+002070     EXIT.
+002080
+002090 2200-TALLY-AUDIT-RECORD.
+002100     ADD 1 TO GRT-TOTAL-GREETINGS.
+002110     IF AUD-FALLBACK-FLAG = "Y"
+002120         ADD 1 TO GRT-TOTAL-FALLBACKS
+002130     END-IF.
+002140     PERFORM 2100-READ-AUDIT-RECORD
+002150         THRU 2100-READ-AUDIT-RECORD-EXIT.
+002160 2200-TALLY-AUDIT-RECORD-EXIT.
+002170     EXIT.
+002180
+002190*=================================================================
+002200* 3000-RECONCILE-AGAINST-SWIPES - TALLY TOTAL BADGE SWIPES FOR
+002210* THE DAY FROM THE SWIPE EXTRACT ALONE, SO THE REPORT STILL
+002220* SHOWS SWIPE VOLUME EVEN ON A DAY THE AUDIT TRAIL IS MISSING.
+002230* THE PER-SWIPE GREETING MATCH (3200/3300) ADDITIONALLY NEEDS
+002240* THE AUDIT TRAIL, SO IT ONLY RUNS WHEN BOTH FILES ARE PRESENT.
+002250* IF THE SWIPE EXTRACT ITSELF IS MISSING, THERE IS NO SWIPE
+002260* VOLUME TO REPORT AT ALL, SO THIS IS SKIPPED ENTIRELY.
+002270*=================================================================
+002280 3000-RECONCILE-AGAINST-SWIPES.
+002290     IF NOT GRT-SWIPE-FILE-PRESENT
+002300         GO TO 3000-RECONCILE-AGAINST-SWIPES-EXIT
+002310     END-IF.
+002320     PERFORM 3100-READ-SWIPE-RECORD
+002330         THRU 3100-READ-SWIPE-RECORD-EXIT.
+002340     PERFORM 3200-CHECK-ONE-SWIPE
+002350         THRU 3200-CHECK-ONE-SWIPE-EXIT
+002360         UNTIL GRT-SWIPE-EOF.
+002370     CLOSE SWIPE-FILE.
+002380 3000-RECONCILE-AGAINST-SWIPES-EXIT.
+002390     EXIT.
+002400
+002410 3100-READ-SWIPE-RECORD.
+002420     READ SWIPE-FILE
+002430         AT END
+002440             MOVE "10" TO GRT-SWIPE-STATUS
+002450     END-READ.
+002460 3100-READ-SWIPE-RECORD-EXIT.
+002470     EXIT.
+002480
+002490 3200-CHECK-ONE-SWIPE.
+002500     ADD 1 TO GRT-TOTAL-SWIPES.
+002510     IF GRT-AUDIT-FILE-PRESENT
+002520         PERFORM 3300-SEARCH-AUDIT-FOR-SWIPE
+002530             THRU 3300-SEARCH-AUDIT-FOR-SWIPE-EXIT
+002540         IF NOT GRT-MATCH-FOUND
+002550             ADD 1 TO GRT-SWIPES-NOT-GREETED
+002560         END-IF
+002570     END-IF.
+002580     PERFORM 3100-READ-SWIPE-RECORD
+002590         THRU 3100-READ-SWIPE-RECORD-EXIT.
+002600 3200-CHECK-ONE-SWIPE-EXIT.
+002610     EXIT.
+002620
+002630*=================================================================
+002640* 3300-SEARCH-AUDIT-FOR-SWIPE - RE-SCAN THE AUDIT TRAIL FOR A     
+002650* GREETING LOGGED FOR THIS SWIPE'S EMPLOYEE ID.  THE ROSTER AND   
+002660* SWIPE VOLUMES ARE SMALL ENOUGH THAT A SEQUENTIAL RE-SCAN PER    
+002670* SWIPE IS ACCEPTABLE FOR AN END-OF-DAY BATCH REPORT.             
+002680*=================================================================
+002690 3300-SEARCH-AUDIT-FOR-SWIPE.
+002700     MOVE "N" TO GRT-MATCH-FOUND-SW.
+002710     OPEN INPUT AUDIT-FILE.
+002720     PERFORM 3310-READ-AUDIT-FOR-SEARCH
+002730         THRU 3310-READ-AUDIT-FOR-SEARCH-EXIT.
+002740     PERFORM 3320-COMPARE-AUDIT-TO-SWIPE
+002750         THRU 3320-COMPARE-AUDIT-TO-SWIPE-EXIT
+002760         UNTIL GRT-AUDIT-EOF OR GRT-MATCH-FOUND.
+002770     CLOSE AUDIT-FILE.
+002780     MOVE "00" TO GRT-AUDIT-STATUS.
+002790 3300-SEARCH-AUDIT-FOR-SWIPE-EXIT.
+002800     EXIT.
+002810
+002820 3310-READ-AUDIT-FOR-SEARCH.
+002830     READ AUDIT-FILE
+002840         AT END
+002850             MOVE "10" TO GRT-AUDIT-STATUS
+002860     END-READ.
+002870 3310-READ-AUDIT-FOR-SEARCH-EXIT.
+002880     EXIT.
+002890
+002900 3320-COMPARE-AUDIT-TO-SWIPE.
+002910     IF AUD-EMPLOYEE-ID = SWP-EMPLOYEE-ID
+002920         SET GRT-MATCH-FOUND TO TRUE
+002930     ELSE
+002940         PERFORM 3310-READ-AUDIT-FOR-SEARCH
+002950             THRU 3310-READ-AUDIT-FOR-SEARCH-EXIT
+002960     END-IF.
+002970 3320-COMPARE-AUDIT-TO-SWIPE-EXIT.
+002980     EXIT.
+002990
+003000*=================================================================
+003010* 4000-WRITE-REPORT - WRITE THE SUMMARY LINES TO RPTOUT.  SWIPE
+003020* VOLUME IS REPORTED WHENEVER THE SWIPE EXTRACT IS PRESENT, EVEN
+003030* ON A DAY THE AUDIT TRAIL IS MISSING, SO A KIOSK THAT IS
+003040* SILENTLY FAILING TO GREET PEOPLE STILL SHOWS UP AS SWIPES
+003050* WITH NO MATCHING GREETING COUNT, NOT AS A BLANK REPORT.
+003060*=================================================================
+003070 4000-WRITE-REPORT.
+003080     MOVE GRT-REPORT-HEADING TO REPORT-LINE.
+003090     WRITE REPORT-LINE.
+003100     IF NOT GRT-AUDIT-FILE-PRESENT
+003110         MOVE GRT-REPORT-NO-AUDIT-LINE TO REPORT-LINE
+003120         WRITE REPORT-LINE
+003130     ELSE
+003140         MOVE GRT-TOTAL-GREETINGS TO RPT-TOTAL-GREETINGS
+003150         MOVE GRT-REPORT-TOTALS-LINE TO REPORT-LINE
+003160         WRITE REPORT-LINE
+003170         MOVE GRT-TOTAL-FALLBACKS TO RPT-TOTAL-FALLBACKS
+003180         MOVE GRT-REPORT-FALLBACK-LINE TO REPORT-LINE
+003190         WRITE REPORT-LINE
+003200     END-IF.
+003210     IF NOT GRT-SWIPE-FILE-PRESENT
+003220         MOVE GRT-REPORT-NO-SWIPE-LINE TO REPORT-LINE
+003230         WRITE REPORT-LINE
+003240     ELSE
+003250         MOVE GRT-TOTAL-SWIPES TO RPT-TOTAL-SWIPES
+003260         MOVE GRT-REPORT-SWIPES-LINE TO REPORT-LINE
+003270         WRITE REPORT-LINE
+003280         IF GRT-AUDIT-FILE-PRESENT
+003290             MOVE GRT-SWIPES-NOT-GREETED TO RPT-SWIPES-NOT-GREETED
+003300             MOVE GRT-REPORT-SHORTFALL-LINE TO REPORT-LINE
+003310             WRITE REPORT-LINE
+003320         ELSE
+003330             MOVE GRT-REPORT-NO-RECON-LINE TO REPORT-LINE
+003340             WRITE REPORT-LINE
+003350         END-IF
+003360     END-IF.
+003370 4000-WRITE-REPORT-EXIT.
+003380     EXIT.
+003390
+003400*=================================================================
+003410* 9000-TERMINATE.                                                 
+003420*=================================================================
+003430 9000-TERMINATE.
+003440     CLOSE REPORT-FILE.
+003450 9000-TERMINATE-EXIT.
+003460     EXIT.

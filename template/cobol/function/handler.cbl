@@ -1,32 +1,636 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HANDLER.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT standard-input ASSIGN TO KEYBOARD.
-           
-       DATA DIVISION.
-       FILE SECTION.
-       FD standard-input.
-           01 stdin-record PIC X(25).
-
-       WORKING-STORAGE SECTION.
-       01 file-status PIC X VALUE SPACE.
-          88 end-of-file    VALUE HIGH-VALUE
-             WHEN SET TO FALSE IS LOW-VALUE.
-
-       PROCEDURE DIVISION.
-       OPEN INPUT standard-input.
-       READ standard-input
-            AT END SET end-of-file TO TRUE
-       END-READ.
-       
-       IF stdin-record = SPACE or stdin-record = LOW-VALUE THEN
-          DISPLAY "HELLO WORLD"
-       ELSE
-          DISPLAY "HELLO " stdin-record
-       END-IF.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HANDLER.
+000120 AUTHOR. D-SHIFT-APPLICATIONS.
+000130 INSTALLATION. CORPORATE-FACILITIES-IT.
+000140 DATE-WRITTEN. 01/05/2019.
+000150 DATE-COMPILED.
+000160*---------------------------------------------------------------*
+000170* HANDLER                                                      *
+000180* OPENFAAS FUNCTION ENTRY POINT FOR THE LOBBY GREETING KIOSK.   *
+000190* READS ONE LOGICAL ROSTER OF BADGE/EMPLOYEE IDS FROM STANDARD  *
+000200* INPUT (ONE PER WATCHDOG INVOCATION, ONE ID PER RECORD) AND    *
+000210* EMITS A TIME-OF-DAY, LANGUAGE-AWARE GREETING FOR EACH ID THAT *
+000220* CROSS-REFERENCES CLEANLY AGAINST THE EMPLOYEE MASTER FILE.    *
+000230*---------------------------------------------------------------*
+000240* MODIFICATION HISTORY.
+000250*   01/05/2019  DSA  ORIGINAL PROGRAM - SINGLE RECORD GREETING.
+000260*   03/11/2022  RMK  LOOP OVER ENTIRE ROSTER INSTEAD OF ONE
+000270*                    RECORD PER INVOCATION (NIGHTLY NEW-HIRE
+000280*                    BATCH NO LONGER STOPS AFTER THE FIRST LINE).
+000290*   03/11/2022  RMK  ADDED REJFILE EXCEPTION FILE FOR RECORDS
+000300*                    THAT FAIL VALIDATION.
+000310*   03/12/2022  RMK  ADDED AUDITLOG SEQUENTIAL AUDIT TRAIL.
+000320*   04/02/2022  RMK  GREETING TEXT NOW COMES FROM THE GREETTAB
+000330*                    LANGUAGE LOOKUP TABLE INSTEAD OF A LITERAL.
+000340*   04/02/2022  RMK  INPUT RECORD REINTERPRETED AS A BADGE ID
+000350*                    AND CROSS-REFERENCED AGAINST EMPMAST; THE
+000360*                    GREETING IS BUILT FROM THE VERIFIED LEGAL
+000370*                    NAME, NOT THE RAW INPUT.
+000380*   04/15/2022  RMK  GREETING WORDING NOW VARIES BY TIME OF DAY
+000390*                    USING CURRENT-DATE.
+000400*   05/01/2022  RMK  STDOUT RESPONSE IS NOW ONE JSON OBJECT PER
+000410*                    RECORD PROCESSED INSTEAD OF PLAIN TEXT.
+000420*   05/20/2022  RMK  ADDED RESTART CHECKPOINTING SO AN
+000430*                    INTERRUPTED ROSTER CAN RESUME WITHOUT
+000440*                    RE-GREETING OR RE-LOGGING EARLIER RECORDS.
+000450*   06/02/2022  RMK  ADDED FILE STATUS ERROR TRAPPING ON THE
+000460*                    STANDARD-INPUT READ - A BAD STATUS OTHER
+000470*                    THAN END-OF-FILE NOW GOES TO ERRFILE AND
+000480*                    STOPS THE RUN INSTEAD OF FALLING THROUGH.
+000490*   08/09/2026  RMK  FALLBACK-GREETING JSON NOW SPLITS THE
+000500*                    SALUTATION AND THE "WORLD" WORD BETWEEN
+000510*                    "GREETING" AND "NAME" INSTEAD OF PACKING
+000520*                    BOTH INTO "GREETING", SO THE FIELD'S
+000530*                    MEANING NO LONGER CHANGES BY RECORD.
+000540*---------------------------------------------------------------*
+000550
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SOURCE-COMPUTER. GENERIC-LINUX.
+000590 OBJECT-COMPUTER. GENERIC-LINUX.
+000600 SPECIAL-NAMES.
+000610     CLASS EMPLOYEE-ID-CHARACTERS IS "A" THRU "Z"
+000620                                      "0" THRU "9"
+000630                                      SPACE.
+000640
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT STANDARD-INPUT ASSIGN TO KEYBOARD
+000680         FILE STATUS IS GRT-STDIN-STATUS.
+000690
+000700     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS GRT-REJECT-STATUS.
+000730
+000740     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS GRT-AUDIT-STATUS.
+000770
+000780     SELECT ERROR-FILE ASSIGN TO "ERRFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS GRT-ERROR-STATUS.
+000810
+000820     SELECT CHECKPOINT-FILE ASSIGN TO "RESTART"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS GRT-CHECKPOINT-STATUS.
+000850
+000860     SELECT GREETING-TABLE-FILE ASSIGN TO "GREETTAB"
+000870         ORGANIZATION IS INDEXED
+000880         ACCESS MODE IS RANDOM
+000890         RECORD KEY IS GT-LANGUAGE-CODE
+000900         FILE STATUS IS GRT-GREETTAB-STATUS.
+000910
+000920     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+000930         ORGANIZATION IS INDEXED
+000940         ACCESS MODE IS RANDOM
+000950         RECORD KEY IS EM-EMPLOYEE-ID
+000960         FILE STATUS IS GRT-EMPMAST-STATUS.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000*---------------------------------------------------------------*
+001010* ROSTER INPUT - ONE BADGE/EMPLOYEE ID PER RECORD, WITH A       *
+001020* PAIRED LANGUAGE CODE FOR SITES WHOSE KIOSKS GREET IN A        *
+001030* LANGUAGE OTHER THAN THE EMPLOYEE MASTER DEFAULT.              *
+001040*---------------------------------------------------------------*
+001050 FD  STANDARD-INPUT.
+001060 01  STDIN-RECORD.
+001070     05  SI-EMPLOYEE-ID          PIC X(08).
+001080     05  SI-LANGUAGE-CODE        PIC X(02).
+001090     05  FILLER                  PIC X(15).
+001100
+001110*---------------------------------------------------------------*
+001120* REJECT/EXCEPTION FILE - RECORDS FAILING VALIDATION OR NOT     *
+001130* FOUND ON THE EMPLOYEE MASTER ARE LOGGED HERE, NOT GREETED.    *
+001140*---------------------------------------------------------------*
+001150 FD  REJECT-FILE.
+001160 01  REJECT-RECORD.
+001170     05  REJ-INPUT-DATA          PIC X(25).
+001180     05  REJ-REASON-CODE         PIC X(02).
+001190     05  REJ-REASON-TEXT         PIC X(40).
+001200
+001210*---------------------------------------------------------------*
+001220* AUDIT TRAIL - ONE RECORD PER GREETING ACTUALLY ISSUED.        *
+001230*---------------------------------------------------------------*
+001240 FD  AUDIT-FILE.
+001250     COPY AUDITREC.
+001260
+001270*---------------------------------------------------------------*
+001280* ERROR FILE - NON-EOF FILE STATUS VALUES ON THE STANDARD-INPUT *
+001290* READ ARE TRAPPED AND LOGGED HERE BEFORE THE RUN STOPS.        *
+001300*---------------------------------------------------------------*
+001310 FD  ERROR-FILE.
+001320 01  ERROR-RECORD.
+001330     05  ERR-FILE-STATUS         PIC X(02).
+001340     05  ERR-CONTEXT             PIC X(40).
+001350
+001360*---------------------------------------------------------------*
+001370* RESTART/CHECKPOINT FILE - LAST LINE NUMBER AND EMPLOYEE ID    *
+001380* SUCCESSFULLY PROCESSED THIS ROSTER, WRITTEN AFTER EVERY       *
+001390* RECORD SO AN INTERRUPTED RUN CAN RESUME WITHOUT DOUBLE-        *
+001400* GREETING OR DOUBLE-LOGGING EARLIER RECORDS.                   *
+001410*---------------------------------------------------------------*
+001420 FD  CHECKPOINT-FILE.
+001430 01  CHECKPOINT-RECORD.
+001440     05  CKPT-LINE-NUMBER        PIC 9(08).
+001450     05  CKPT-EMPLOYEE-ID        PIC X(08).
+001460
+001470*---------------------------------------------------------------*
+001480* GREETING TEMPLATE LOOKUP - ONE ENTRY PER SITE LANGUAGE CODE.  *
+001490*---------------------------------------------------------------*
+001500 FD  GREETING-TABLE-FILE.
+001510 01  GREETING-TABLE-RECORD.
+001520     05  GT-LANGUAGE-CODE        PIC X(02).
+001530     05  GT-MORNING-TEXT         PIC X(20).
+001540     05  GT-AFTERNOON-TEXT       PIC X(20).
+001550     05  GT-EVENING-TEXT         PIC X(20).
+001560     05  GT-FALLBACK-WORD        PIC X(10).
+001570
+001580*---------------------------------------------------------------*
+001590* EMPLOYEE MASTER - VERIFIED LEGAL NAME AND HOME LANGUAGE.      *
+001600*---------------------------------------------------------------*
+001610 FD  EMPLOYEE-MASTER-FILE.
+001620 01  EMPLOYEE-MASTER-RECORD.
+001630     05  EM-EMPLOYEE-ID          PIC X(08).
+001640     05  EM-LEGAL-NAME           PIC X(30).
+001650     05  EM-LANGUAGE-CODE        PIC X(02).
+001660
+001670 WORKING-STORAGE SECTION.
+001680*---------------------------------------------------------------*
+001690* FILE STATUS FIELDS AND THEIR ASSOCIATED CONDITION NAMES.      *
+001700*---------------------------------------------------------------*
+001710 77  GRT-STDIN-STATUS            PIC X(02) VALUE "00".
+001720     88  GRT-STDIN-OK                      VALUE "00".
+001730     88  GRT-STDIN-EOF                     VALUE "10".
+001740
+001750 77  GRT-REJECT-STATUS           PIC X(02) VALUE "00".
+001760 77  GRT-AUDIT-STATUS            PIC X(02) VALUE "00".
+001770 77  GRT-ERROR-STATUS            PIC X(02) VALUE "00".
+001780 77  GRT-CHECKPOINT-STATUS       PIC X(02) VALUE "00".
+001790     88  GRT-CHECKPOINT-NOT-FOUND          VALUE "35".
+001800
+001810 77  GRT-GREETTAB-STATUS         PIC X(02) VALUE "00".
+001820     88  GRT-GREETTAB-OK                   VALUE "00".
+001830     88  GRT-GREETTAB-NOT-FOUND            VALUE "23".
+001840
+001850 77  GRT-EMPMAST-STATUS          PIC X(02) VALUE "00".
+001860     88  GRT-EMPMAST-OK                    VALUE "00".
+001870     88  GRT-EMPMAST-NOT-FOUND             VALUE "23".
+001880
+001890*---------------------------------------------------------------*
+001900* SWITCHES.                                                     *
+001910*---------------------------------------------------------------*
+001920 77  GRT-RECORD-VALID-SW         PIC X(01) VALUE "Y".
+001930     88  GRT-RECORD-IS-VALID               VALUE "Y".
+001940     88  GRT-RECORD-IS-INVALID             VALUE "N".
+001950
+001960 77  GRT-BLANK-INPUT-SW          PIC X(01) VALUE "N".
+001970     88  GRT-BLANK-INPUT                   VALUE "Y".
+001980
+001990 77  GRT-EMPLOYEE-FOUND-SW       PIC X(01) VALUE "N".
+002000     88  GRT-EMPLOYEE-FOUND                VALUE "Y".
+002010
+002020 77  GRT-CHECKPOINT-EXISTS-SW    PIC X(01) VALUE "N".
+002030     88  GRT-CHECKPOINT-EXISTS             VALUE "Y".
+002040
+002050 77  GRT-RUN-COMPLETE-SW         PIC X(01) VALUE "N".
+002060     88  GRT-RUN-COMPLETE                  VALUE "Y".
+002070
+002080*---------------------------------------------------------------*
+002090* REJECT, AUDIT, AND CHECKPOINT WORK AREAS.                     *
+002100*---------------------------------------------------------------*
+002110 77  GRT-REJECT-REASON-CODE      PIC X(02) VALUE SPACE.
+002120 77  GRT-REJECT-REASON-TEXT      PIC X(40) VALUE SPACE.
+002130 77  GRT-LINE-COUNTER            PIC 9(08) COMP VALUE ZERO.
+002140 77  GRT-LINE-DISPLAY             PIC 9(08) VALUE ZERO.
+002150 77  GRT-CHECKPOINT-LINE         PIC 9(08) VALUE ZERO.
+002160 77  GRT-CHECKPOINT-ID           PIC X(08) VALUE SPACE.
+002170
+002180*---------------------------------------------------------------*
+002190* DATE/TIME AND GREETING WORK AREAS.                            *
+002200*---------------------------------------------------------------*
+002210 77  GRT-CURRENT-DATE-TIME       PIC X(21) VALUE SPACE.
+002220 77  GRT-CURRENT-HOUR            PIC 99 VALUE ZERO.
+002230 77  GRT-GREETING-WORD           PIC X(20) VALUE SPACE.
+002240 77  GRT-GREETING-TEXT           PIC X(51) VALUE SPACE.
+002250 77  GRT-FALLBACK-NAME           PIC X(10) VALUE SPACE.
+002260 77  GRT-EFFECTIVE-LANGUAGE      PIC X(02) VALUE SPACE.
+002270 77  GRT-JSON-LINE               PIC X(132) VALUE SPACE.
+002280
+002290 PROCEDURE DIVISION.
+002300*=================================================================
+002310* 0000-MAINLINE.                                                  
+002320*=================================================================
+002330 0000-MAINLINE.
+002340     PERFORM 1000-INITIALIZE
+002350         THRU 1000-INITIALIZE-EXIT.
+002360     PERFORM 2100-READ-INPUT-RECORD
+002370         THRU 2100-READ-INPUT-RECORD-EXIT.
+002380     PERFORM 2200-PROCESS-ONE-RECORD
+002390         THRU 2200-PROCESS-ONE-RECORD-EXIT
+002400         UNTIL GRT-STDIN-EOF.
+002410     SET GRT-RUN-COMPLETE TO TRUE.
+002420     PERFORM 9000-TERMINATE
+002430         THRU 9000-TERMINATE-EXIT.
+002440     STOP RUN.
+002450
+002460*=================================================================
+002470* 1000-INITIALIZE - OPEN ALL FILES AND LOAD ANY CHECKPOINT LEFT
+002480* BEHIND BY A PRIOR, INTERRUPTED RUN.  REJFILE AND RESTART ARE
+002490* OPENED EXTEND, NOT OUTPUT, SO A RESUMED RUN APPENDS TO EITHER
+002500* FILE'S PRIOR CONTENT INSTEAD OF DESTROYING IT - OTHERWISE A
+002510* SECOND INTERRUPTION BEFORE THIS RUN CATCHES UP WOULD LOSE ALL
+002520* RECORD OF THE FIRST RUN'S PROGRESS.  RESTART IS ONLY EVER
+002530* CLEARED DELIBERATELY, IN 9000-TERMINATE, ON A CLEAN FINISH.
+002540*=================================================================
+002550 1000-INITIALIZE.
+002560     OPEN INPUT STANDARD-INPUT.
+002570     OPEN EXTEND REJECT-FILE.
+002580     IF GRT-REJECT-STATUS NOT = "00"
+002590             AND GRT-REJECT-STATUS NOT = "05"
+002600         OPEN OUTPUT REJECT-FILE
+002610     END-IF.
+002620     OPEN EXTEND AUDIT-FILE.
+002630     IF GRT-AUDIT-STATUS NOT = "00"
+002640             AND GRT-AUDIT-STATUS NOT = "05"
+002650         OPEN OUTPUT AUDIT-FILE
+002660     END-IF.
+002670     OPEN OUTPUT ERROR-FILE.
+002680     OPEN I-O GREETING-TABLE-FILE.
+002690     IF GRT-GREETTAB-STATUS NOT = "00"
+002700         OPEN OUTPUT GREETING-TABLE-FILE
+002710         CLOSE GREETING-TABLE-FILE
+002720         OPEN I-O GREETING-TABLE-FILE
+002730     END-IF.
+002740     OPEN I-O EMPLOYEE-MASTER-FILE.
+002750     IF GRT-EMPMAST-STATUS NOT = "00"
+002760         OPEN OUTPUT EMPLOYEE-MASTER-FILE
+002770         CLOSE EMPLOYEE-MASTER-FILE
+002780         OPEN I-O EMPLOYEE-MASTER-FILE
+002790     END-IF.
+002800     PERFORM 1100-LOAD-CHECKPOINT
+002810         THRU 1100-LOAD-CHECKPOINT-EXIT.
+002820     OPEN EXTEND CHECKPOINT-FILE.
+002830     IF GRT-CHECKPOINT-STATUS NOT = "00"
+002840             AND GRT-CHECKPOINT-STATUS NOT = "05"
+002850         OPEN OUTPUT CHECKPOINT-FILE
+002860     END-IF.
+002870 1000-INITIALIZE-EXIT.
+002880     EXIT.
+002890
+002900*=================================================================
+002910* 1100-LOAD-CHECKPOINT - READ ANY RESTART FILE LEFT BEHIND BY A   
+002920* PRIOR RUN AND REMEMBER THE LAST LINE NUMBER IT RECORDED SO      
+002930* THIS RUN CAN SKIP FORWARD PAST ALREADY-PROCESSED RECORDS.       
+002940*=================================================================
+002950 1100-LOAD-CHECKPOINT.
+002960     OPEN INPUT CHECKPOINT-FILE.
+002970     IF GRT-CHECKPOINT-NOT-FOUND
+002980         GO TO 1100-LOAD-CHECKPOINT-EXIT
+002990     END-IF.
+003000     IF GRT-CHECKPOINT-STATUS NOT = "00"
+003010         GO TO 1100-LOAD-CHECKPOINT-EXIT
+003020     END-IF.
+003030     PERFORM 1150-READ-CHECKPOINT-RECORD
+003040         THRU 1150-READ-CHECKPOINT-RECORD-EXIT
+003050         UNTIL GRT-CHECKPOINT-STATUS NOT = "00".
+003060     CLOSE CHECKPOINT-FILE.
+003070 1100-LOAD-CHECKPOINT-EXIT.
+003080     EXIT.
+003090
+003100 1150-READ-CHECKPOINT-RECORD.
+003110     READ CHECKPOINT-FILE
+003120         AT END
+003130             MOVE "10" TO GRT-CHECKPOINT-STATUS
+003140             GO TO 1150-READ-CHECKPOINT-RECORD-EXIT
+003150     END-READ.
+003160     MOVE CKPT-LINE-NUMBER TO GRT-CHECKPOINT-LINE.
+003170     MOVE CKPT-EMPLOYEE-ID TO GRT-CHECKPOINT-ID.
+003180     SET GRT-CHECKPOINT-EXISTS TO TRUE.
+003190 1150-READ-CHECKPOINT-RECORD-EXIT.
+003200     EXIT.
+003210
+003220*=================================================================
+003230* 2100-READ-INPUT-RECORD - READ THE NEXT ROSTER RECORD AND TRAP   
+003240* ANY FILE STATUS OTHER THAN SUCCESS OR END-OF-FILE.              
+003250*=================================================================
+003260 2100-READ-INPUT-RECORD.
+003270     READ STANDARD-INPUT.
+003280     IF GRT-STDIN-OK OR GRT-STDIN-EOF
+003290         GO TO 2100-READ-INPUT-RECORD-EXIT
+003300     END-IF.
+003310     PERFORM 8000-HANDLE-READ-ERROR
+003320         THRU 8000-HANDLE-READ-ERROR-EXIT.
+003330 2100-READ-INPUT-RECORD-EXIT.
+003340     EXIT.
+003350
+003360*=================================================================
+003370* 2200-PROCESS-ONE-RECORD - VALIDATE, LOOK UP, GREET, LOG, AND
+003380* CHECKPOINT ONE ROSTER RECORD, THEN READ THE NEXT ONE.  WHEN A
+003390* RESTART FILE IS BEING HONORED, THE RECORD AT THE CHECKPOINT
+003400* BOUNDARY MUST MATCH THE EMPLOYEE ID IT WAS WRITTEN AGAINST, OR
+003410* THIS IS A DIFFERENT ROSTER THAN THE ONE THE CHECKPOINT CAME
+003420* FROM AND THE RUN IS STOPPED RATHER THAN MIS-SKIPPING RECORDS.
+003430*=================================================================
+003440 2200-PROCESS-ONE-RECORD.
+003450     ADD 1 TO GRT-LINE-COUNTER.
+003460     IF GRT-CHECKPOINT-EXISTS
+003470             AND GRT-LINE-COUNTER NOT > GRT-CHECKPOINT-LINE
+003480         IF GRT-LINE-COUNTER = GRT-CHECKPOINT-LINE
+003490                 AND SI-EMPLOYEE-ID NOT = GRT-CHECKPOINT-ID
+003500             PERFORM 8100-HANDLE-CHECKPOINT-MISMATCH
+003510                 THRU 8100-HANDLE-CHECKPOINT-MISMATCH-EXIT
+003520         ELSE
+003530             CONTINUE
+003540         END-IF
+003550     ELSE
+003560         PERFORM 2300-VALIDATE-INPUT-RECORD
+003570             THRU 2300-VALIDATE-INPUT-RECORD-EXIT
+003580         IF GRT-RECORD-IS-INVALID
+003590             PERFORM 2800-WRITE-REJECT-RECORD
+003600                 THRU 2800-WRITE-REJECT-RECORD-EXIT
+003610         ELSE
+003620             IF GRT-BLANK-INPUT
+003630                 PERFORM 2600-BUILD-FALLBACK-GREETING
+003640                     THRU 2600-BUILD-FALLBACK-GREETING-EXIT
+003650                 PERFORM 2700-WRITE-AUDIT-RECORD
+003660                     THRU 2700-WRITE-AUDIT-RECORD-EXIT
+003670                 PERFORM 2950-DISPLAY-JSON-RESPONSE
+003680                     THRU 2950-DISPLAY-JSON-RESPONSE-EXIT
+003690             ELSE
+003700                 PERFORM 2400-LOOKUP-EMPLOYEE-RECORD
+003710                     THRU 2400-LOOKUP-EMPLOYEE-RECORD-EXIT
+003720                 IF GRT-EMPLOYEE-FOUND
+003730                     PERFORM 2500-BUILD-GREETING-TEXT
+003740                         THRU 2500-BUILD-GREETING-TEXT-EXIT
+003750                     PERFORM 2700-WRITE-AUDIT-RECORD
+003760                         THRU 2700-WRITE-AUDIT-RECORD-EXIT
+003770                     PERFORM 2950-DISPLAY-JSON-RESPONSE
+003780                         THRU 2950-DISPLAY-JSON-RESPONSE-EXIT
+003790                 ELSE
+003800                     MOVE "03" TO GRT-REJECT-REASON-CODE
+003810                     MOVE "EMPLOYEE ID NOT ON MASTER FILE"
+003820                         TO GRT-REJECT-REASON-TEXT
+003830                     PERFORM 2800-WRITE-REJECT-RECORD
+003840                         THRU 2800-WRITE-REJECT-RECORD-EXIT
+003850                 END-IF
+003860             END-IF
+003870         END-IF
+003880         PERFORM 2900-WRITE-CHECKPOINT-RECORD
+003890             THRU 2900-WRITE-CHECKPOINT-RECORD-EXIT
+003900     END-IF.
+003910     PERFORM 2100-READ-INPUT-RECORD
+003920         THRU 2100-READ-INPUT-RECORD-EXIT.
+003930 2200-PROCESS-ONE-RECORD-EXIT.
+003940     EXIT.
+003950
+003960*=================================================================
+003970* 2300-VALIDATE-INPUT-RECORD - A COMPLETELY BLANK ID IS THE       
+003980* LEGACY "NO INPUT SUPPLIED" CASE AND STILL GREETED GENERICALLY;  
+003990* A NON-BLANK ID CONTAINING ANYTHING OTHER THAN LETTERS, DIGITS,  
+004000* OR PADDING SPACES IS REJECTED OUTRIGHT.                         
+004010*=================================================================
+004020 2300-VALIDATE-INPUT-RECORD.
+004030     SET GRT-RECORD-IS-VALID TO TRUE.
+004040     MOVE "N" TO GRT-BLANK-INPUT-SW.
+004050     MOVE SPACE TO GRT-REJECT-REASON-CODE.
+004060     MOVE SPACE TO GRT-REJECT-REASON-TEXT.
+004070     IF SI-EMPLOYEE-ID = SPACE OR SI-EMPLOYEE-ID = LOW-VALUE
+004080         SET GRT-BLANK-INPUT TO TRUE
+004090         GO TO 2300-VALIDATE-INPUT-RECORD-EXIT
+004100     END-IF.
+004110     IF SI-EMPLOYEE-ID IS NOT EMPLOYEE-ID-CHARACTERS
+004120         SET GRT-RECORD-IS-INVALID TO TRUE
+004130         MOVE "02" TO GRT-REJECT-REASON-CODE
+004140         MOVE "INVALID CHARACTERS IN EMPLOYEE ID"
+004150             TO GRT-REJECT-REASON-TEXT
+004160     END-IF.
+004170 2300-VALIDATE-INPUT-RECORD-EXIT.
+004180     EXIT.
+004190
+004200*=================================================================
+004210* 2400-LOOKUP-EMPLOYEE-RECORD - CROSS-REFERENCE THE INPUT ID      
+004220* AGAINST THE EMPLOYEE MASTER AND CARRY FORWARD THE VERIFIED      
+004230* LEGAL NAME AND HOME LANGUAGE CODE.                              
+004240*=================================================================
+004250 2400-LOOKUP-EMPLOYEE-RECORD.
+004260     MOVE "N" TO GRT-EMPLOYEE-FOUND-SW.
+004270     MOVE SI-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+004280     READ EMPLOYEE-MASTER-FILE.
+004290     IF GRT-EMPMAST-NOT-FOUND
+004300         GO TO 2400-LOOKUP-EMPLOYEE-RECORD-EXIT
+004310     END-IF.
+004320     SET GRT-EMPLOYEE-FOUND TO TRUE.
+004330 2400-LOOKUP-EMPLOYEE-RECORD-EXIT.
+004340     EXIT.
+004350
+004360*=================================================================
+004370* 2500-BUILD-GREETING-TEXT - PICK THE TIME-OF-DAY GREETING WORD   
+004380* FOR THE EMPLOYEE'S HOME LANGUAGE AND APPEND THE VERIFIED NAME.  
+004390*=================================================================
+004400 2500-BUILD-GREETING-TEXT.
+004410     MOVE EM-LANGUAGE-CODE TO GRT-EFFECTIVE-LANGUAGE.
+004420     IF GRT-EFFECTIVE-LANGUAGE = SPACE
+004430         MOVE SI-LANGUAGE-CODE TO GRT-EFFECTIVE-LANGUAGE
+004440     END-IF.
+004450     PERFORM 2550-LOOKUP-GREETING-WORD
+004460         THRU 2550-LOOKUP-GREETING-WORD-EXIT.
+004470     STRING FUNCTION TRIM(GRT-GREETING-WORD) DELIMITED BY SIZE
+004480            " " DELIMITED BY SIZE
+004490            FUNCTION TRIM(EM-LEGAL-NAME) DELIMITED BY SIZE
+004500         INTO GRT-GREETING-TEXT.
+004510 2500-BUILD-GREETING-TEXT-EXIT.
+004520     EXIT.
+004530
+004540*=================================================================
+004550* 2550-LOOKUP-GREETING-WORD - RESOLVE THE TIME-OF-DAY GREETING    
+004560* WORD FROM THE LANGUAGE TABLE, FALLING BACK TO ENGLISH AND       
+004570* THEN TO A HARD-CODED LITERAL IF THE TABLE HAS NO ENTRY.         
+004580*=================================================================
+004590 2550-LOOKUP-GREETING-WORD.
+004600     PERFORM 2560-DERIVE-CURRENT-HOUR
+004610         THRU 2560-DERIVE-CURRENT-HOUR-EXIT.
+004620     MOVE GRT-EFFECTIVE-LANGUAGE TO GT-LANGUAGE-CODE.
+004630     READ GREETING-TABLE-FILE.
+004640     IF GRT-GREETTAB-NOT-FOUND
+004650         MOVE "EN" TO GT-LANGUAGE-CODE
+004660         READ GREETING-TABLE-FILE
+004670         IF GRT-GREETTAB-NOT-FOUND
+004680             MOVE "GOOD DAY" TO GRT-GREETING-WORD
+004690             GO TO 2550-LOOKUP-GREETING-WORD-EXIT
+004700         END-IF
+004710     END-IF.
+004720     EVALUATE TRUE
+004730         WHEN GRT-CURRENT-HOUR < 12
+004740             MOVE GT-MORNING-TEXT TO GRT-GREETING-WORD
+004750         WHEN GRT-CURRENT-HOUR < 18
+004760             MOVE GT-AFTERNOON-TEXT TO GRT-GREETING-WORD
+004770         WHEN OTHER
+004780             MOVE GT-EVENING-TEXT TO GRT-GREETING-WORD
+004790     END-EVALUATE.
+004800 2550-LOOKUP-GREETING-WORD-EXIT.
+004810     EXIT.
+004820
+004830 2560-DERIVE-CURRENT-HOUR.
+004840     MOVE FUNCTION CURRENT-DATE TO GRT-CURRENT-DATE-TIME.
+004850     MOVE GRT-CURRENT-DATE-TIME(9:2) TO GRT-CURRENT-HOUR.
+004860 2560-DERIVE-CURRENT-HOUR-EXIT.
+004870     EXIT.
+004880
+004890*=================================================================
+004900* 2600-BUILD-FALLBACK-GREETING - A COMPLETELY BLANK ROSTER        
+004910* RECORD STILL GETS A GENERIC, TIME-OF-DAY "HELLO WORLD" STYLE    
+004920* GREETING, USING THE DEFAULT ENGLISH TABLE ENTRY.                
+004930*=================================================================
+004940 2600-BUILD-FALLBACK-GREETING.
+004950     MOVE "EN" TO GRT-EFFECTIVE-LANGUAGE.
+004960     IF SI-LANGUAGE-CODE NOT = SPACE
+004970         MOVE SI-LANGUAGE-CODE TO GRT-EFFECTIVE-LANGUAGE
+004980     END-IF.
+004990     PERFORM 2550-LOOKUP-GREETING-WORD
+005000         THRU 2550-LOOKUP-GREETING-WORD-EXIT.
+005010     IF GT-FALLBACK-WORD = SPACE
+005020         MOVE "WORLD" TO GRT-FALLBACK-NAME
+005030     ELSE
+005040         MOVE GT-FALLBACK-WORD TO GRT-FALLBACK-NAME
+005050     END-IF.
+005060     STRING FUNCTION TRIM(GRT-GREETING-WORD) DELIMITED BY SIZE
+005070            " " DELIMITED BY SIZE
+005080            FUNCTION TRIM(GRT-FALLBACK-NAME) DELIMITED BY SIZE
+005090         INTO GRT-GREETING-TEXT.
+005100 2600-BUILD-FALLBACK-GREETING-EXIT.
+005110     EXIT.
+005120
+005130*=================================================================
+005140* 2700-WRITE-AUDIT-RECORD - APPEND A TIMESTAMPED AUDIT RECORD     
+005150* FOR EVERY GREETING ACTUALLY ISSUED.                             
+005160*=================================================================
+005170 2700-WRITE-AUDIT-RECORD.
+005180     MOVE GRT-CURRENT-DATE-TIME TO AUD-TIMESTAMP.
+005190     MOVE SI-EMPLOYEE-ID TO AUD-EMPLOYEE-ID.
+005200     MOVE GRT-GREETING-TEXT TO AUD-GREETING-TEXT.
+005210     IF GRT-BLANK-INPUT
+005220         MOVE "Y" TO AUD-FALLBACK-FLAG
+005230     ELSE
+005240         MOVE "N" TO AUD-FALLBACK-FLAG
+005250     END-IF.
+005260     WRITE AUDIT-RECORD.
+005270 2700-WRITE-AUDIT-RECORD-EXIT.
+005280     EXIT.
+005290
+005300*=================================================================
+005310* 2800-WRITE-REJECT-RECORD - LOG A ROSTER RECORD THAT FAILED      
+005320* VALIDATION OR WAS NOT FOUND ON THE EMPLOYEE MASTER.             
+005330*=================================================================
+005340 2800-WRITE-REJECT-RECORD.
+005350     MOVE STDIN-RECORD TO REJ-INPUT-DATA.
+005360     MOVE GRT-REJECT-REASON-CODE TO REJ-REASON-CODE.
+005370     MOVE GRT-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+005380     WRITE REJECT-RECORD.
+005390 2800-WRITE-REJECT-RECORD-EXIT.
+005400     EXIT.
+005410
+005420*=================================================================
+005430* 2900-WRITE-CHECKPOINT-RECORD - RECORD HOW FAR THE ROSTER HAS    
+005440* BEEN PROCESSED SO AN INTERRUPTED RUN CAN RESUME CLEANLY.        
+005450*=================================================================
+005460 2900-WRITE-CHECKPOINT-RECORD.
+005470     MOVE GRT-LINE-COUNTER TO CKPT-LINE-NUMBER.
+005480     MOVE SI-EMPLOYEE-ID TO CKPT-EMPLOYEE-ID.
+005490     WRITE CHECKPOINT-RECORD.
+005500 2900-WRITE-CHECKPOINT-RECORD-EXIT.
+005510     EXIT.
+005520
+005530*=================================================================
+005540* 2950-DISPLAY-JSON-RESPONSE - EMIT A STRUCTURED JSON RESPONSE    
+005550* LINE FOR THIS RECORD SO THE OPENFAAS WATCHDOG SHIPS BACK        
+005560* SOMETHING A CALLER CAN PARSE INSTEAD OF SCRAPING PLAIN TEXT.    
+005570* ONE LINE IS WRITTEN PER ROSTER RECORD GREETED.                  
+005580*=================================================================
+005590 2950-DISPLAY-JSON-RESPONSE.
+005600     MOVE SPACE TO GRT-JSON-LINE.
+005610     IF GRT-BLANK-INPUT
+005620         STRING '{"greeting":"' DELIMITED BY SIZE
+005630                FUNCTION TRIM(GRT-GREETING-WORD) DELIMITED BY SIZE
+005640                '","name":"' DELIMITED BY SIZE
+005650                FUNCTION TRIM(GRT-FALLBACK-NAME) DELIMITED BY SIZE
+005660                '","status":"ok"}' DELIMITED BY SIZE
+005670             INTO GRT-JSON-LINE
+005680     ELSE
+005690         STRING '{"greeting":"' DELIMITED BY SIZE
+005700                FUNCTION TRIM(GRT-GREETING-WORD) DELIMITED BY SIZE
+005710                '","name":"' DELIMITED BY SIZE
+005720                FUNCTION TRIM(EM-LEGAL-NAME) DELIMITED BY SIZE
+005730                '","status":"ok"}' DELIMITED BY SIZE
+005740             INTO GRT-JSON-LINE
+005750     END-IF.
+005760     DISPLAY FUNCTION TRIM(GRT-JSON-LINE).
+005770 2950-DISPLAY-JSON-RESPONSE-EXIT.
+005780     EXIT.
+005790
+005800*=================================================================
+005810* 8000-HANDLE-READ-ERROR - A STANDARD-INPUT READ CAME BACK WITH A 
+005820* FILE STATUS THAT IS NEITHER SUCCESS NOR END-OF-FILE.  LOG IT    
+005830* AND STOP THE RUN RATHER THAN SILENTLY GREETING GARBAGE.         
+005840*=================================================================
+005850 8000-HANDLE-READ-ERROR.
+005860     MOVE GRT-STDIN-STATUS TO ERR-FILE-STATUS.
+005870     MOVE GRT-LINE-COUNTER TO GRT-LINE-DISPLAY.
+005880     STRING "STANDARD-INPUT READ ERROR AT LINE "
+005890                DELIMITED BY SIZE
+005900            GRT-LINE-DISPLAY DELIMITED BY SIZE
+005910         INTO ERR-CONTEXT.
+005920     WRITE ERROR-RECORD.
+005930     DISPLAY '{"greeting":"","name":"","status":"error",'
+005940             '"reason":"STANDARD-INPUT READ ERROR"}'.
+005950     PERFORM 9000-TERMINATE
+005960         THRU 9000-TERMINATE-EXIT.
+005970     STOP RUN.
+005980 8000-HANDLE-READ-ERROR-EXIT.
+005990     EXIT.
+006000
+006010*=================================================================
+006020* 8100-HANDLE-CHECKPOINT-MISMATCH - THE RECORD AT THE RESTART
+006030* FILE'S CHECKPOINT BOUNDARY DOES NOT MATCH THE EMPLOYEE ID THE
+006040* CHECKPOINT WAS WRITTEN AGAINST, WHICH MEANS THIS ROSTER IS
+006050* NOT THE SAME ONE THE RESTART FILE WAS LEFT BEHIND FOR.  LOG
+006060* IT AND STOP RATHER THAN SKIP THE WRONG RECORDS.
+006070*=================================================================
+006080 8100-HANDLE-CHECKPOINT-MISMATCH.
+006090     MOVE "99" TO ERR-FILE-STATUS.
+006100     MOVE GRT-LINE-COUNTER TO GRT-LINE-DISPLAY.
+006110     STRING "RESTART FILE DOES NOT MATCH THIS ROSTER AT LINE "
+006120                DELIMITED BY SIZE
+006130            GRT-LINE-DISPLAY DELIMITED BY SIZE
+006140         INTO ERR-CONTEXT.
+006150     WRITE ERROR-RECORD.
+006160     DISPLAY '{"greeting":"","name":"","status":"error",'
+006170             '"reason":"RESTART FILE DOES NOT MATCH THIS '
+006180             'ROSTER"}'.
+006190     PERFORM 9000-TERMINATE
+006200         THRU 9000-TERMINATE-EXIT.
+006210     STOP RUN.
+006220 8100-HANDLE-CHECKPOINT-MISMATCH-EXIT.
+006230     EXIT.
+006240
+006250*=================================================================
+006260* 9000-TERMINATE - CLOSE EVERY OPEN FILE.  A RUN THAT REACHED
+006270* END-OF-FILE ON THE WHOLE ROSTER IS DONE, SO THE RESTART FILE
+006280* IS CLEARED HERE - OTHERWISE A LATER, UNRELATED ROSTER WOULD
+006290* INHERIT THIS RUN'S CHECKPOINT AND HAVE RECORDS SKIPPED THAT
+006300* WERE NEVER ACTUALLY PROCESSED FOR IT.
+006310*=================================================================
+006320 9000-TERMINATE.
+006330     CLOSE STANDARD-INPUT.
+006340     CLOSE REJECT-FILE.
+006350     CLOSE AUDIT-FILE.
+006360     CLOSE ERROR-FILE.
+006370     CLOSE CHECKPOINT-FILE.
+006380     IF GRT-RUN-COMPLETE
+006390         OPEN OUTPUT CHECKPOINT-FILE
+006400         CLOSE CHECKPOINT-FILE
+006410     END-IF.
+006420     CLOSE GREETING-TABLE-FILE.
+006430     CLOSE EMPLOYEE-MASTER-FILE.
+006440 9000-TERMINATE-EXIT.
+006450     EXIT.
